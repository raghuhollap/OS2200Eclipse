@@ -0,0 +1,18 @@
+      *----------------------------------------------------------------
+      *    P1RUN - shared run-control record.
+      *
+      *    COPYed into every batch program in this shop so run date,
+      *    run id, environment, and restart status are carried the
+      *    same way everywhere instead of each program inventing its
+      *    own ad hoc run parameters.
+      *----------------------------------------------------------------
+       01  P1-RUN-CONTROL.
+           05  P1-RUN-DATE                  PIC 9(08).
+           05  P1-RUN-ID                    PIC X(08).
+           05  P1-ENVIRONMENT               PIC X(01).
+               88  P1-ENV-PRODUCTION        VALUE "P".
+               88  P1-ENV-TEST              VALUE "T".
+               88  P1-ENV-DEVELOPMENT       VALUE "D".
+           05  P1-RESTART-IND               PIC X(01).
+               88  P1-RESTART-NO            VALUE "N".
+               88  P1-RESTART-YES           VALUE "Y".
