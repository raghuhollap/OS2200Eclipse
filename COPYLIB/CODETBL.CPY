@@ -0,0 +1,28 @@
+      *----------------------------------------------------------------
+      *    CODETBL - maintained code table for MAIN's WS-B/WS-C/WS-D
+      *    component codes.  Add a new FILLER entry (and bump the
+      *    matching OCCURS/COUNT pair) whenever a new code is
+      *    authorized; anything not listed here gets suspended for an
+      *    analyst to fix and resubmit instead of being built into
+      *    WS-A silently.
+      *----------------------------------------------------------------
+       01  CT-REGION-CODES-DATA.
+           05  FILLER                  PIC X(02) VALUE "MA".
+           05  FILLER                  PIC X(02) VALUE "NY".
+       01  CT-REGION-CODES REDEFINES CT-REGION-CODES-DATA.
+           05  CT-REGION-CODE          PIC X(02) OCCURS 2 TIMES.
+       01  CT-REGION-COUNT             PIC 9(02) VALUE 2.
+
+       01  CT-DEPT-CODES-DATA.
+           05  FILLER                  PIC X(02) VALUE "HE".
+           05  FILLER                  PIC X(02) VALUE "FI".
+       01  CT-DEPT-CODES REDEFINES CT-DEPT-CODES-DATA.
+           05  CT-DEPT-CODE            PIC X(02) OCCURS 2 TIMES.
+       01  CT-DEPT-COUNT               PIC 9(02) VALUE 2.
+
+       01  CT-SUB-CODES-DATA.
+           05  FILLER                  PIC X(02) VALUE "SH".
+           05  FILLER                  PIC X(02) VALUE "PY".
+       01  CT-SUB-CODES REDEFINES CT-SUB-CODES-DATA.
+           05  CT-SUB-CODE             PIC X(02) OCCURS 2 TIMES.
+       01  CT-SUB-COUNT                PIC 9(02) VALUE 2.
