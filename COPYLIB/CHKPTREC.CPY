@@ -0,0 +1,16 @@
+      *----------------------------------------------------------------
+      *    CHKPTREC - shared checkpoint record.
+      *
+      *    Any program that runs against a stream of input records
+      *    writes one of these after every record it finishes with,
+      *    so a restart after a mid-batch failure can skip back past
+      *    what already completed instead of reprocessing (and
+      *    double-counting) the whole day's input.
+      *----------------------------------------------------------------
+       01  CK-CHECKPOINT-REC.
+           05  CK-PROGRAM-ID                PIC X(08).
+           05  CK-RUN-ID                    PIC X(08).
+           05  CK-LAST-RECORD-NO            PIC 9(06).
+           05  CK-STATUS                    PIC X(01).
+               88  CK-STEP-COMPLETE         VALUE "C".
+               88  CK-STEP-IN-PROGRESS      VALUE "I".
