@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------
+      *    FLDPIECES - output area for the FLDSPLIT utility.
+      *    Shared between FLDSPLIT (LINKAGE SECTION) and any caller
+      *    that wants to look at the sliced-up pieces afterwards.
+      *    20 slots of 36 bytes covers every fixed-width extract this
+      *    shop has needed a REDEFINES for so far (max 36-byte word,
+      *    same total width as ALLOC's original WS-WORD).
+      *----------------------------------------------------------------
+       01  FS-PIECES.
+           05  FS-PIECE                 PIC X(36) OCCURS 20 TIMES.
