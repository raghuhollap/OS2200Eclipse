@@ -0,0 +1,17 @@
+      *----------------------------------------------------------------
+      *    AUDITREC - shared audit-trail record.
+      *
+      *    Appended to AUDITLOG by every batch program in this shop -
+      *    run id/date, which program ran, the key input and output
+      *    for the unit of work, and its return/condition code - so
+      *    "what happened in last Tuesday's run" has an actual answer
+      *    instead of "whoever was at the terminal might remember".
+      *----------------------------------------------------------------
+       01  AU-AUDIT-REC.
+           05  AU-RUN-DATE                  PIC 9(08).
+           05  AU-RUN-TIME                  PIC 9(08).
+           05  AU-PROGRAM-ID                PIC X(08).
+           05  AU-RUN-ID                    PIC X(08).
+           05  AU-KEY-INPUT                 PIC X(60).
+           05  AU-KEY-OUTPUT                PIC X(60).
+           05  AU-RETURN-CODE               PIC 9(04).
