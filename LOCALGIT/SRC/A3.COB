@@ -6,42 +6,340 @@
         
          SOURCE-COMPUTER.         RS02. 
          OBJECT-COMPUTER.         RS02. 
-         SPECIAL-NAMES.           PRINTER IS PRINTER. 
-        INPUT-OUTPUT SECTION. 
-      *> I-O-CONTROL. 
+         SPECIAL-NAMES.           PRINTER IS PRINTER.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT TRANSACTION-FILE ASSIGN TO "MAININ"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-TRANSACTION-STATUS.
+            SELECT SUSPENSE-FILE  ASSIGN TO "MAINSUSP"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-SUSPENSE-STATUS.
+            SELECT RESULT-FILE    ASSIGN TO "MAINRSLT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-RESULT-FILE-STATUS.
+            SELECT CHECKPOINT-FILE ASSIGN TO "MAINCKP"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-CHECKPOINT-STATUS.
+            SELECT AUDIT-FILE     ASSIGN TO "AUDITLOG"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-AUDIT-STATUS.
+      *> I-O-CONTROL.
 
        DATA DIVISION.
-      *>FILE SECTION. 
-        WORKING-STORAGE SECTION. 
+        FILE SECTION.
+        FD  TRANSACTION-FILE.
+        01  TRANSACTION-REC.
+            05 TRAN-REGION            PIC X(02).
+            05 TRAN-DEPT              PIC X(02).
+            05 TRAN-SUB               PIC X(02).
+
+        FD  SUSPENSE-FILE.
+        01  SUSPENSE-REC              PIC X(80).
+
+        FD  RESULT-FILE.
+        01  RESULT-REC.
+            05 RESULT-A-X1            PIC X(02).
+            05 RESULT-A-X2            PIC X(02).
+            05 RESULT-A-X3            PIC X(02).
+            05 FILLER                 PIC X(01) VALUE SPACE.
+            05 RESULT-VALUE           PIC X(21).
+
+        FD  CHECKPOINT-FILE.
+        COPY CHKPTREC.
+
+        FD  AUDIT-FILE.
+        COPY AUDITREC.
+
+        WORKING-STORAGE SECTION.
         01  WS-A. 
            05 WS-A-X1             PIC X(02). 
            05 WS-A-X2             PIC X(02). 
            05 WS-A-X3. 
                10 FILLER          PIC X. 
                10 WS-A-X3-1       PIC X. 
-        01  WS-B                  PIC X(01). 
+        01  WS-B                  PIC X(02).
         01  WS-C                  PIC X(02). 
         01  WS-D                  PIC X(02). 
         01  WS-RESULT             PIC X(21).
         01  WS-1                  PIC X(11).
         01  WS-2                  PIC X(11).
-      *>LINKAGE SECTION. 
+        01  WS-TRANSACTION-STATUS PIC X(02).
+           88 WS-TRANSACTION-OK   VALUE "00".
+        01  WS-SUSPENSE-STATUS    PIC X(02).
+        01  WS-RESULT-FILE-STATUS PIC X(02).
+        01  WS-CHECKPOINT-STATUS  PIC X(02).
+           88 WS-CHECKPOINT-OK    VALUE "00".
+        01  WS-CKPT-EOF-SW        PIC X(01) VALUE "N".
+           88 WS-CKPT-EOF         VALUE "Y".
+        01  WS-TRAN-EOF-SW        PIC X(01) VALUE "N".
+           88 WS-TRAN-EOF         VALUE "Y".
+        01  WS-TRAN-COUNT         PIC 9(06) VALUE ZERO.
+        01  WS-RESTART-FROM       PIC 9(06) VALUE ZERO.
+        01  WS-AUDIT-STATUS       PIC X(02).
+           88 WS-AUDIT-OK         VALUE "00".
+        01  WS-ALREADY-DONE-SW    PIC X(01) VALUE "N".
+           88 WS-ALREADY-DONE     VALUE "Y".
+        01  WS-CT-IDX             PIC 9(02).
+        01  WS-CODE-VALID-SW      PIC X(01).
+           88 WS-CODE-VALID       VALUE "Y".
+           88 WS-CODE-INVALID     VALUE "N".
+        01  WS-RECORD-VALID-SW    PIC X(01).
+           88 WS-RECORD-VALID     VALUE "Y".
+           88 WS-RECORD-INVALID   VALUE "N".
+        Copy P1RUN.
+        Copy CODETBL.
+      *>LINKAGE SECTION.
        PROCEDURE DIVISION.
-      *>  USING Data-Name 
-      *>  RETURNING Data-Name 
-        S0001-CONTROLLER          SECTION. 
-         P0001-CONTROLLER. 
-           MOVE Spaces            TO WS-A. 
-           Move "MA"              to WS-B. 
-           Move "HE"              to WS-C. 
-           Move "SH"              to WS-D. 
-           Move WS-B              to WS-A-X1. 
-           Move WS-C              to WS-A-X2. 
-           Move WS-D              to WS-A-X3. 
-           Copy P1RUN.
-           Display "Who is irst?"            Upon Printer. 
-      *     CALL 'SUB1'            USING WS-A, WS-RESULT. 
-           DISPLAY WS-RESULT UPON PRINTER. 
-           STOP RUN. 
- 
+      *>  USING Data-Name
+      *>  RETURNING Data-Name
+        S0001-CONTROLLER          SECTION.
+         P0001-CONTROLLER.
+           Perform P0005-INIT-RUN-CONTROL.
+           Perform K000-READ-CHECKPOINT.
+           IF WS-ALREADY-DONE
+               Perform P0006-LOG-ALREADY-DONE
+           ELSE
+               OPEN INPUT TRANSACTION-FILE
+               IF NOT WS-TRANSACTION-OK
+                   Perform P0007-LOG-NO-INPUT
+               ELSE
+                   IF WS-RESTART-FROM > ZERO
+                       OPEN EXTEND SUSPENSE-FILE
+                       OPEN EXTEND RESULT-FILE
+                       OPEN EXTEND CHECKPOINT-FILE
+                   ELSE
+                       OPEN OUTPUT SUSPENSE-FILE
+                       OPEN OUTPUT RESULT-FILE
+                       OPEN OUTPUT CHECKPOINT-FILE
+                   END-IF
+                   OPEN EXTEND AUDIT-FILE
+                   IF NOT WS-AUDIT-OK
+                       OPEN OUTPUT AUDIT-FILE
+                   END-IF
+
+                   PERFORM UNTIL WS-TRAN-EOF
+                       READ TRANSACTION-FILE
+                           AT END
+                               MOVE "Y" TO WS-TRAN-EOF-SW
+                           NOT AT END
+                               ADD 1 TO WS-TRAN-COUNT
+                               IF WS-TRAN-COUNT > WS-RESTART-FROM
+                                   Perform P0002-PROCESS-TRANSACTION
+                                   Perform K100-WRITE-CHECKPOINT
+                               END-IF
+                       END-READ
+                   END-PERFORM
+
+                   Perform K150-MARK-RUN-COMPLETE
+
+                   CLOSE SUSPENSE-FILE
+                         RESULT-FILE
+                         AUDIT-FILE
+                         CHECKPOINT-FILE
+               END-IF
+               CLOSE TRANSACTION-FILE
+           END-IF.
+           STOP RUN.
+
          P0001-EXIT. EXIT.
+
+      *    Reads one transaction (region/dept/sub code triple), builds
+      *    WS-A the same way the old hardcoded literals did, and
+      *    dispatches it through SUB1 if the codes validate.
+         P0002-PROCESS-TRANSACTION.
+           MOVE SPACES             TO WS-A.
+           MOVE TRAN-REGION        TO WS-B.
+           MOVE TRAN-DEPT          TO WS-C.
+           MOVE TRAN-SUB           TO WS-D.
+           Move WS-B               to WS-A-X1.
+           Move WS-C               to WS-A-X2.
+           Move WS-D               to WS-A-X3.
+           Perform P0010-VALIDATE-CODES.
+           IF WS-RECORD-VALID
+               CALL 'SUB1'         USING WS-A, WS-RESULT
+               DISPLAY WS-RESULT UPON PRINTER
+               Perform P0030-WRITE-RESULT
+           ELSE
+               Perform P0020-SUSPEND-RECORD
+           END-IF.
+         P0002-EXIT. EXIT.
+
+      *    Logs a "restart skipped" audit entry when today's run id
+      *    already has a COMPLETE checkpoint row, instead of
+      *    redispatching (and double-writing RESULT-FILE for) every
+      *    transaction all over again.
+         P0006-LOG-ALREADY-DONE.
+           Display "RUN ALREADY COMPLETE - RESTART SKIPPED"
+               Upon Printer.
+           OPEN EXTEND AUDIT-FILE.
+           IF NOT WS-AUDIT-OK
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           MOVE "RESTART"           TO AU-KEY-INPUT.
+           MOVE "SKIPPED - ALREADY COMPLETE" TO AU-KEY-OUTPUT.
+           MOVE 0                   TO AU-RETURN-CODE.
+           PERFORM L900-WRITE-AUDIT.
+           CLOSE AUDIT-FILE.
+         P0006-EXIT. EXIT.
+
+      *    Logs a clean skip instead of abending when MAININ isn't
+      *    present for the unattended nightly run.
+         P0007-LOG-NO-INPUT.
+           Display "MAIN: no MAININ input - batch run skipped"
+               Upon Printer.
+           OPEN EXTEND AUDIT-FILE.
+           IF NOT WS-AUDIT-OK
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           MOVE "MAININ"            TO AU-KEY-INPUT.
+           MOVE "NO INPUT - SKIPPED" TO AU-KEY-OUTPUT.
+           MOVE 0                   TO AU-RETURN-CODE.
+           PERFORM L900-WRITE-AUDIT.
+           CLOSE AUDIT-FILE.
+         P0007-EXIT. EXIT.
+
+         P0005-INIT-RUN-CONTROL.
+      *    P1-RUN-ID is derived from today's run date, not a fixed
+      *    literal, so each day's run gets its own checkpoint/audit
+      *    identity instead of matching every prior day's completed
+      *    checkpoint forever.  P1-RESTART-IND starts NO and is only
+      *    flipped to YES by K000-READ-CHECKPOINT if it finds a
+      *    checkpoint already on file for today's run id.
+           ACCEPT P1-RUN-DATE      FROM DATE YYYYMMDD.
+           MOVE P1-RUN-DATE        TO P1-RUN-ID.
+           SET P1-ENV-PRODUCTION   TO TRUE.
+           SET P1-RESTART-NO       TO TRUE.
+         P0005-EXIT. EXIT.
+
+         P0010-VALIDATE-CODES.
+           SET WS-RECORD-VALID     TO TRUE.
+           SET WS-CODE-INVALID     TO TRUE.
+           PERFORM VARYING WS-CT-IDX FROM 1 BY 1
+                   UNTIL WS-CT-IDX > CT-REGION-COUNT
+               IF WS-B = CT-REGION-CODE (WS-CT-IDX)
+                   SET WS-CODE-VALID TO TRUE
+               END-IF
+           END-PERFORM.
+           IF WS-CODE-INVALID
+               SET WS-RECORD-INVALID TO TRUE
+           END-IF.
+
+           SET WS-CODE-INVALID     TO TRUE.
+           PERFORM VARYING WS-CT-IDX FROM 1 BY 1
+                   UNTIL WS-CT-IDX > CT-DEPT-COUNT
+               IF WS-C = CT-DEPT-CODE (WS-CT-IDX)
+                   SET WS-CODE-VALID TO TRUE
+               END-IF
+           END-PERFORM.
+           IF WS-CODE-INVALID
+               SET WS-RECORD-INVALID TO TRUE
+           END-IF.
+
+           SET WS-CODE-INVALID     TO TRUE.
+           PERFORM VARYING WS-CT-IDX FROM 1 BY 1
+                   UNTIL WS-CT-IDX > CT-SUB-COUNT
+               IF WS-D = CT-SUB-CODE (WS-CT-IDX)
+                   SET WS-CODE-VALID TO TRUE
+               END-IF
+           END-PERFORM.
+           IF WS-CODE-INVALID
+               SET WS-RECORD-INVALID TO TRUE
+           END-IF.
+         P0010-EXIT. EXIT.
+
+         P0020-SUSPEND-RECORD.
+           MOVE SPACES              TO SUSPENSE-REC.
+           STRING "BAD CODE  B="    DELIMITED BY SIZE
+                  WS-B              DELIMITED BY SIZE
+                  " C="             DELIMITED BY SIZE
+                  WS-C              DELIMITED BY SIZE
+                  " D="             DELIMITED BY SIZE
+                  WS-D              DELIMITED BY SIZE
+                  INTO SUSPENSE-REC.
+           WRITE SUSPENSE-REC.
+           Display "RECORD SUSPENDED - BAD CODE" Upon Printer.
+           MOVE SUSPENSE-REC        TO AU-KEY-INPUT.
+           MOVE "SUSPENDED"         TO AU-KEY-OUTPUT.
+           MOVE 90                  TO AU-RETURN-CODE.
+           PERFORM L900-WRITE-AUDIT.
+         P0020-EXIT. EXIT.
+
+         P0030-WRITE-RESULT.
+           MOVE SPACES              TO RESULT-REC.
+           MOVE WS-A-X1             TO RESULT-A-X1.
+           MOVE WS-A-X2             TO RESULT-A-X2.
+           MOVE WS-A-X3             TO RESULT-A-X3.
+           MOVE WS-RESULT           TO RESULT-VALUE.
+           WRITE RESULT-REC.
+           MOVE WS-A                TO AU-KEY-INPUT.
+           MOVE WS-RESULT           TO AU-KEY-OUTPUT.
+           MOVE 0                   TO AU-RETURN-CODE.
+           PERFORM L900-WRITE-AUDIT.
+         P0030-EXIT. EXIT.
+
+      *----------------------------------------------------------------
+      *    K000-READ-CHECKPOINT / K100-WRITE-CHECKPOINT give MAIN the
+      *    same restart protection as COBADD and ALLOC: if a prior run
+      *    for today's P1-RUN-ID already finished, a restart doesn't
+      *    redispatch (and double-write RESULT-FILE for) the same
+      *    transaction.  Finding ANY checkpoint entry for today's run
+      *    id is what makes this a restart in the first place, so
+      *    P1-RESTART-IND is set here rather than assumed; only a
+      *    restart whose prior attempt actually completed is skipped.
+      *----------------------------------------------------------------
+         K000-READ-CHECKPOINT.
+           MOVE "N" TO WS-CKPT-EOF-SW.
+           MOVE "N" TO WS-ALREADY-DONE-SW.
+           MOVE ZERO TO WS-RESTART-FROM.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-OK
+               PERFORM UNTIL WS-CKPT-EOF
+                   READ CHECKPOINT-FILE
+                       AT END
+                           MOVE "Y" TO WS-CKPT-EOF-SW
+                       NOT AT END
+                           IF CK-PROGRAM-ID = "MAIN"
+                              AND CK-RUN-ID = P1-RUN-ID
+                               SET P1-RESTART-YES TO TRUE
+                               IF CK-STEP-COMPLETE
+                                   SET WS-ALREADY-DONE TO TRUE
+                               ELSE
+                                   MOVE CK-LAST-RECORD-NO
+                                       TO WS-RESTART-FROM
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+         K000-EXIT. EXIT.
+
+      *    Writes an IN-PROGRESS row after every transaction, so a
+      *    restart can resume from CK-LAST-RECORD-NO instead of
+      *    redispatching transactions that already posted results.
+         K100-WRITE-CHECKPOINT.
+           MOVE "MAIN"           TO CK-PROGRAM-ID.
+           MOVE P1-RUN-ID        TO CK-RUN-ID.
+           MOVE WS-TRAN-COUNT    TO CK-LAST-RECORD-NO.
+           SET CK-STEP-IN-PROGRESS TO TRUE.
+           WRITE CK-CHECKPOINT-REC.
+         K100-EXIT. EXIT.
+
+      *    Marks today's run id complete once TRANSACTION-FILE is
+      *    exhausted.
+         K150-MARK-RUN-COMPLETE.
+           MOVE "MAIN"           TO CK-PROGRAM-ID.
+           MOVE P1-RUN-ID        TO CK-RUN-ID.
+           MOVE WS-TRAN-COUNT    TO CK-LAST-RECORD-NO.
+           SET CK-STEP-COMPLETE  TO TRUE.
+           WRITE CK-CHECKPOINT-REC.
+         K150-EXIT. EXIT.
+
+         L900-WRITE-AUDIT.
+           ACCEPT AU-RUN-DATE       FROM DATE YYYYMMDD.
+           ACCEPT AU-RUN-TIME       FROM TIME.
+           MOVE "MAIN"              TO AU-PROGRAM-ID.
+           MOVE P1-RUN-ID           TO AU-RUN-ID.
+           WRITE AU-AUDIT-REC.
+         L900-EXIT. EXIT.
