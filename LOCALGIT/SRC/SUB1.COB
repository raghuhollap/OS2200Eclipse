@@ -0,0 +1,60 @@
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID.               SUB1.
+
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+
+         SOURCE-COMPUTER.         RS02.
+         OBJECT-COMPUTER.         RS02.
+        INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        01  WS-REGION-DESC        PIC X(09).
+        01  WS-DEPT-DESC          PIC X(09).
+
+        LINKAGE SECTION.
+        01  LS-A.
+           05 LS-A-X1             PIC X(02).
+           05 LS-A-X2             PIC X(02).
+           05 LS-A-X3.
+               10 FILLER          PIC X.
+               10 LS-A-X3-1       PIC X.
+        01  LS-RESULT             PIC X(21).
+
+       PROCEDURE DIVISION          USING LS-A, LS-RESULT.
+        S0001-CONTROLLER          SECTION.
+         P0001-CONTROLLER.
+           MOVE Spaces            TO LS-RESULT.
+           MOVE Spaces            TO WS-REGION-DESC.
+           MOVE Spaces            TO WS-DEPT-DESC.
+           Perform P0100-DISPATCH-REGION.
+           Perform P0200-DISPATCH-DEPT.
+           STRING WS-REGION-DESC  DELIMITED BY SIZE
+                  WS-DEPT-DESC    DELIMITED BY SIZE
+                  LS-A-X3         DELIMITED BY SIZE
+                  INTO LS-RESULT.
+           GOBACK.
+         P0001-EXIT. EXIT.
+
+         P0100-DISPATCH-REGION.
+           EVALUATE LS-A-X1
+               WHEN "MA"
+                   MOVE "MASS-CTL" TO WS-REGION-DESC
+               WHEN "NY"
+                   MOVE "NY-CTL  " TO WS-REGION-DESC
+               WHEN OTHER
+                   MOVE "UNK-RGN " TO WS-REGION-DESC
+           END-EVALUATE.
+         P0100-EXIT. EXIT.
+
+         P0200-DISPATCH-DEPT.
+           EVALUATE LS-A-X2
+               WHEN "HE"
+                   MOVE "HEALTH  " TO WS-DEPT-DESC
+               WHEN "FI"
+                   MOVE "FINANCE " TO WS-DEPT-DESC
+               WHEN OTHER
+                   MOVE "UNK-DEPT" TO WS-DEPT-DESC
+           END-EVALUATE.
+         P0200-EXIT. EXIT.
