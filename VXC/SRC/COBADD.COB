@@ -1,50 +1,436 @@
-       IDENTIFICATION DIVISION. 
-       PROGRAM-ID.    COBADD. 
-       AUTHOR.        SREELATHA. 
-      ****************************************************************** 
-      *                                                                * 
-      * 'Modular Arithmetic'                                           * 
-      *                                                                * 
-      *  Accept two Integers,                                          * 
-      *  Divide the first by the second giving a remainder and         * 
-      *  Display the two results                                       * 
-      *                                                                * 
-      ****************************************************************** 
-       ENVIRONMENT DIVISION. 
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
-      * 
-       01  WS-ACCEPT-1                 PIC 9(10) BINARY. 
-       01  WS-ACCEPT-2                 COMP-2. 
-       01  WS-RESULT                   COMP-2. 
-       01  WS-REMAINDER                COMP-2. 
-      * 
-       PROCEDURE DIVISION. 
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    COBADD.
+       AUTHOR.        SREELATHA.
+      ******************************************************************
+      *                                                                *
+      * 'Modular Arithmetic'                                           *
+      *                                                                *
+      *  Accept two Integers,                                          *
+      *  Divide the first by the second giving a remainder and         *
+      *  Display the two results                                       *
+      *                                                                *
+      *  Run mode, rounding, and decimal places are selected with a    *
+      *  command-line argument of the form "M R D" where               *
+      *    M = 'B' runs unattended against COBADDIN / COBADDRPT for    *
+      *        a whole day's batch of pairs, anything else falls back  *
+      *        to the original interactive ACCEPT.                     *
+      *    R = 'R' selects ROUNDED division, anything else truncates.  *
+      *    D = number of decimal places (0-4) to carry in the result   *
+      *        and remainder; defaults to 4 when omitted.              *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAIR-FILE ASSIGN TO "COBADDIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PAIR-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "COBADDRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN TO "COBADDEXC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "COBADDCKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAIR-FILE.
+       01  PAIR-REC.
+           05  PAIR-DIVIDEND            PIC 9(10).
+           05  PAIR-DIVISOR             PIC 9(10).
+       FD  REPORT-FILE.
+       01  REPORT-REC                   PIC X(132).
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-REC                PIC X(132).
+       FD  CHECKPOINT-FILE.
+       COPY CHKPTREC.
+       FD  AUDIT-FILE.
+       COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+      *
+      *  WS-ACCEPT-2, WS-RESULT and WS-REMAINDER are carried as packed
+      *  decimal (COMP-3) with 4 explicit decimal places rather than
+      *  COMP-2 binary float, so allocation splits tie out to the
+      *  penny against the ledger instead of drifting on rounding
+      *  noise inherent to binary floating point.
+       01  WS-ACCEPT-1                 PIC 9(10) BINARY.
+       01  WS-ACCEPT-2                 PIC S9(10)V9(4) COMP-3.
+       01  WS-RESULT                   PIC S9(10)V9(4) COMP-3.
+       01  WS-REMAINDER                PIC S9(10)V9(4) COMP-3.
+      *
+       01  WS-CMD-LINE                 PIC X(80).
+       01  WS-RUN-MODE                 PIC X(01)  VALUE SPACE.
+           88  WS-BATCH-MODE           VALUE "B" "b".
+       01  WS-ROUND-SW                 PIC X(01)  VALUE "N".
+           88  WS-ROUND-DIVIDE         VALUE "R" "r".
+       01  WS-DEC-PLACES                PIC 9(01) VALUE 4.
+       01  WS-DEC-PLACES-X              PIC X(01) VALUE SPACE.
+       01  WS-SCALE-FACTOR               PIC 9(05).
+       01  WS-POWER-OF-TEN-TBL.
+           05  FILLER                   PIC 9(05) VALUE 1.
+           05  FILLER                   PIC 9(05) VALUE 10.
+           05  FILLER                   PIC 9(05) VALUE 100.
+           05  FILLER                   PIC 9(05) VALUE 1000.
+           05  FILLER                   PIC 9(05) VALUE 10000.
+       01  WS-POWER-OF-TEN REDEFINES WS-POWER-OF-TEN-TBL.
+           05  WS-POWER-VALUE           PIC 9(05) OCCURS 5 TIMES.
+       01  WS-PAIR-STATUS              PIC X(02).
+           88  WS-PAIR-OK              VALUE "00".
+           88  WS-PAIR-EOF             VALUE "10".
+       01  WS-REPORT-STATUS            PIC X(02).
+           88  WS-REPORT-OK            VALUE "00".
+       01  WS-EXCEPT-STATUS            PIC X(02).
+           88  WS-EXCEPT-OK            VALUE "00".
+       01  WS-CHECKPOINT-STATUS        PIC X(02).
+           88  WS-CHECKPOINT-OK        VALUE "00".
+       01  WS-RESTART-FROM             PIC 9(06)  VALUE ZERO.
+       01  WS-CKPT-EOF-SW              PIC X(01)  VALUE "N".
+           88  WS-CKPT-EOF             VALUE "Y".
+       01  WS-ALREADY-DONE-SW          PIC X(01)  VALUE "N".
+           88  WS-ALREADY-DONE         VALUE "Y".
+       01  WS-AUDIT-STATUS             PIC X(02).
+           88  WS-AUDIT-OK             VALUE "00".
+       01  WS-ACCEPT-1-DISP            PIC Z(9)9.
+       01  WS-ACCEPT-2-DISP            PIC Z(9)9.9(4).
+       01  WS-SCALE-TEMP-RESULT        PIC S9(14) COMP-3.
+       COPY P1RUN.
+       01  WS-EOF-SW                   PIC X(01)  VALUE "N".
+           88  WS-END-OF-PAIRS         VALUE "Y".
+       01  WS-PAIR-COUNT               PIC 9(07)  VALUE ZERO.
+       01  WS-EXCEPT-COUNT             PIC 9(07)  VALUE ZERO.
+      *
+       01  WS-RESULT-DISP              PIC Z(9)9.9(4).
+       01  WS-REMAIN-DISP              PIC Z(9)9.9(4).
+       01  WS-PAIR-COUNT-DISP          PIC ZZZZZZ9.
+      *
+       PROCEDURE DIVISION.
        S0000-PROGRAM                  SECTION.
-       P0000-PROGRAM. 
+       P0000-PROGRAM.
       *TRPBLOCK.
-           DISPLAY "COBOL Program for adding 2 numbers". 
-           DISPLAY " ". 
- 
-            DISPLAY "Enter an integer 1 between Zero and 999999". 
-            ACCEPT  WS-ACCEPT-1. 
- 
-            DISPLAY "Enter another integer 2 between Zero and 999999". 
-            ACCEPT  WS-ACCEPT-2. 
- 
-           IF WS-ACCEPT-2 = ZERO 
-           DISPLAY "Cannot divide by ZERO!" 
-           STOP RUN. 
- 
-           DIVIDE WS-ACCEPT-1 BY WS-ACCEPT-2 
-                 GIVING    WS-RESULT 
-                 REMAINDER WS-REMAINDER. 
-           
-           DISPLAY " Dividing "              WS-ACCEPT-1 
-                   " by "                    WS-ACCEPT-2 
-                   " gives you a result of " WS-RESULT 
-                   " with a remainder of "   WS-REMAINDER. 
-           
-           STOP RUN. 
-       P0000-EXIT.  
-           EXIT. 
+           ACCEPT WS-CMD-LINE FROM COMMAND-LINE.
+           UNSTRING WS-CMD-LINE DELIMITED BY SPACE
+               INTO WS-RUN-MODE WS-ROUND-SW WS-DEC-PLACES-X.
+           IF WS-DEC-PLACES-X IS NUMERIC
+               MOVE WS-DEC-PLACES-X TO WS-DEC-PLACES
+           END-IF.
+           IF WS-DEC-PLACES > 4
+               MOVE 4 TO WS-DEC-PLACES
+           END-IF.
+
+           PERFORM P0005-INIT-RUN-CONTROL.
+
+           OPEN EXTEND AUDIT-FILE.
+           IF NOT WS-AUDIT-OK
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+           IF WS-BATCH-MODE
+               PERFORM B0000-BATCH-RUN
+           ELSE
+               PERFORM I0000-INTERACTIVE-RUN
+           END-IF.
+
+           CLOSE AUDIT-FILE.
+           STOP RUN.
+       P0000-EXIT.
+           EXIT.
+
+      *    P1-RUN-ID is today's run date, so checkpoints are scoped
+      *    to today's batch run rather than to COBADD in general.
+       P0005-INIT-RUN-CONTROL.
+           ACCEPT P1-RUN-DATE      FROM DATE YYYYMMDD.
+           MOVE P1-RUN-DATE        TO P1-RUN-ID.
+           SET P1-ENV-PRODUCTION   TO TRUE.
+           SET P1-RESTART-NO       TO TRUE.
+       P0005-EXIT.
+           EXIT.
+
+       I0000-INTERACTIVE-RUN.
+           DISPLAY "COBOL Program for adding 2 numbers".
+           DISPLAY " ".
+
+            DISPLAY "Enter an integer 1 between Zero and 999999".
+            ACCEPT  WS-ACCEPT-1.
+
+            DISPLAY "Enter another integer 2 between Zero and 999999".
+            ACCEPT  WS-ACCEPT-2.
+
+           IF WS-ACCEPT-2 = ZERO
+           MOVE WS-ACCEPT-1 TO WS-ACCEPT-1-DISP
+           MOVE WS-ACCEPT-2 TO WS-ACCEPT-2-DISP
+           MOVE SPACES TO AU-KEY-INPUT
+           STRING "DIVIDEND=" WS-ACCEPT-1-DISP DELIMITED BY SIZE
+               INTO AU-KEY-INPUT
+           MOVE "ZERO DIVISOR" TO AU-KEY-OUTPUT
+           MOVE 90 TO AU-RETURN-CODE
+           PERFORM L900-WRITE-AUDIT
+           DISPLAY "Cannot divide by ZERO!"
+           STOP RUN.
+
+           DIVIDE WS-ACCEPT-1 BY WS-ACCEPT-2
+                 GIVING    WS-RESULT
+                 REMAINDER WS-REMAINDER.
+           PERFORM P0300-APPLY-SCALE.
+           PERFORM P0310-RECALC-REMAINDER.
+
+           DISPLAY " Dividing "              WS-ACCEPT-1
+                   " by "                    WS-ACCEPT-2
+                   " gives you a result of " WS-RESULT
+                   " with a remainder of "   WS-REMAINDER.
+
+           MOVE WS-ACCEPT-1 TO WS-ACCEPT-1-DISP.
+           MOVE WS-ACCEPT-2 TO WS-ACCEPT-2-DISP.
+           MOVE WS-RESULT   TO WS-RESULT-DISP.
+           MOVE SPACES TO AU-KEY-INPUT.
+           STRING "DIVIDEND=" WS-ACCEPT-1-DISP
+                  " DIVISOR=" WS-ACCEPT-2-DISP
+               DELIMITED BY SIZE INTO AU-KEY-INPUT.
+           MOVE SPACES TO AU-KEY-OUTPUT.
+           STRING "RESULT=" WS-RESULT-DISP
+               DELIMITED BY SIZE INTO AU-KEY-OUTPUT.
+           MOVE 0 TO AU-RETURN-CODE.
+           PERFORM L900-WRITE-AUDIT.
+       I0000-EXIT.
+           EXIT.
+
+       B0000-BATCH-RUN.
+           PERFORM K000-READ-CHECKPOINT.
+
+           IF WS-RESTART-FROM > ZERO
+               OPEN EXTEND REPORT-FILE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+           END-IF.
+
+           IF WS-ALREADY-DONE
+               PERFORM B0090-LOG-ALREADY-DONE
+               CLOSE REPORT-FILE
+           ELSE
+               OPEN INPUT PAIR-FILE
+
+               IF NOT WS-PAIR-OK
+                   MOVE "COBADD: no COBADDIN input - batch run skipped"
+                       TO REPORT-REC
+                   WRITE REPORT-REC
+                   CLOSE REPORT-FILE
+               ELSE
+                   IF WS-RESTART-FROM > ZERO
+                       OPEN EXTEND EXCEPTION-FILE
+                       OPEN EXTEND CHECKPOINT-FILE
+                   ELSE
+                       OPEN OUTPUT EXCEPTION-FILE
+                       OPEN OUTPUT CHECKPOINT-FILE
+                   END-IF
+
+                   IF WS-RESTART-FROM = ZERO
+                       MOVE "COBADD BATCH RUN - PRORATION SPLIT REPORT"
+                           TO REPORT-REC
+                       WRITE REPORT-REC
+                       MOVE "COBADD BATCH RUN - ZERO-DIVISOR EXCEPTIONS"
+                           TO EXCEPTION-REC
+                       WRITE EXCEPTION-REC
+                   END-IF
+
+                   PERFORM UNTIL WS-END-OF-PAIRS
+                       READ PAIR-FILE
+                           AT END
+                               MOVE "Y" TO WS-EOF-SW
+                           NOT AT END
+                               ADD 1 TO WS-PAIR-COUNT
+                               IF WS-PAIR-COUNT > WS-RESTART-FROM
+                                   PERFORM B0100-PROCESS-PAIR
+                                   PERFORM K100-WRITE-CHECKPOINT
+                               END-IF
+                       END-READ
+                   END-PERFORM
+
+                   PERFORM K150-MARK-RUN-COMPLETE
+
+                   MOVE SPACES TO EXCEPTION-REC
+                   MOVE WS-EXCEPT-COUNT TO WS-PAIR-COUNT-DISP
+                   STRING "TOTAL EXCEPTIONS: " WS-PAIR-COUNT-DISP
+                       DELIMITED BY SIZE INTO EXCEPTION-REC
+                   WRITE EXCEPTION-REC
+
+                   CLOSE REPORT-FILE
+                         EXCEPTION-FILE
+                         CHECKPOINT-FILE
+               END-IF
+
+               CLOSE PAIR-FILE
+           END-IF.
+       B0000-EXIT.
+           EXIT.
+
+      *    Logs a "restart skipped" audit entry when today's run id
+      *    already has a COMPLETE checkpoint row, instead of resetting
+      *    WS-RESTART-FROM back to ZERO and reprocessing every pair.
+       B0090-LOG-ALREADY-DONE.
+           MOVE "RESTART" TO AU-KEY-INPUT.
+           MOVE "SKIPPED - ALREADY COMPLETE" TO AU-KEY-OUTPUT.
+           MOVE 0 TO AU-RETURN-CODE.
+           PERFORM L900-WRITE-AUDIT.
+       B0090-EXIT.
+           EXIT.
+
+      *    Finds the last pair number COBADD finished on a prior run
+      *    for today's P1-RUN-ID, so the batch loop can skip past it.
+       K000-READ-CHECKPOINT.
+           MOVE ZERO TO WS-RESTART-FROM.
+           MOVE "N" TO WS-ALREADY-DONE-SW.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-OK
+               PERFORM UNTIL WS-CKPT-EOF
+                   READ CHECKPOINT-FILE
+                       AT END
+                           MOVE "Y" TO WS-CKPT-EOF-SW
+                       NOT AT END
+                           IF CK-PROGRAM-ID = "COBADD"
+                              AND CK-RUN-ID = P1-RUN-ID
+                               SET P1-RESTART-YES TO TRUE
+                               IF CK-STEP-COMPLETE
+                                   SET WS-ALREADY-DONE TO TRUE
+                               ELSE
+                                   MOVE CK-LAST-RECORD-NO
+                                       TO WS-RESTART-FROM
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       K000-EXIT.
+           EXIT.
+
+       K100-WRITE-CHECKPOINT.
+           MOVE "COBADD"      TO CK-PROGRAM-ID.
+           MOVE P1-RUN-ID     TO CK-RUN-ID.
+           MOVE WS-PAIR-COUNT TO CK-LAST-RECORD-NO.
+           SET CK-STEP-IN-PROGRESS TO TRUE.
+           WRITE CK-CHECKPOINT-REC.
+       K100-EXIT.
+           EXIT.
+
+      *    Marks today's run id complete once PAIR-FILE is exhausted.
+       K150-MARK-RUN-COMPLETE.
+           MOVE "COBADD"      TO CK-PROGRAM-ID.
+           MOVE P1-RUN-ID     TO CK-RUN-ID.
+           MOVE WS-PAIR-COUNT TO CK-LAST-RECORD-NO.
+           SET CK-STEP-COMPLETE TO TRUE.
+           WRITE CK-CHECKPOINT-REC.
+       K150-EXIT.
+           EXIT.
+
+       B0100-PROCESS-PAIR.
+           MOVE PAIR-DIVIDEND TO WS-ACCEPT-1.
+           MOVE PAIR-DIVISOR  TO WS-ACCEPT-2.
+
+           IF WS-ACCEPT-2 = ZERO
+               PERFORM B0200-LOG-EXCEPTION
+           ELSE
+               DIVIDE WS-ACCEPT-1 BY WS-ACCEPT-2
+                     GIVING    WS-RESULT
+                     REMAINDER WS-REMAINDER
+               PERFORM P0300-APPLY-SCALE
+               PERFORM P0310-RECALC-REMAINDER
+
+               MOVE WS-RESULT    TO WS-RESULT-DISP
+               MOVE WS-REMAINDER TO WS-REMAIN-DISP
+
+               MOVE SPACES TO REPORT-REC
+               STRING "DIVIDEND=" PAIR-DIVIDEND
+                      " DIVISOR=" PAIR-DIVISOR
+                      " RESULT="  WS-RESULT-DISP
+                      " REMAINDER=" WS-REMAIN-DISP
+                   DELIMITED BY SIZE INTO REPORT-REC
+               WRITE REPORT-REC
+
+               MOVE SPACES TO AU-KEY-INPUT
+               STRING "DIVIDEND=" PAIR-DIVIDEND
+                      " DIVISOR=" PAIR-DIVISOR
+                   DELIMITED BY SIZE INTO AU-KEY-INPUT
+               MOVE SPACES TO AU-KEY-OUTPUT
+               STRING "RESULT=" WS-RESULT-DISP
+                      " REMAINDER=" WS-REMAIN-DISP
+                   DELIMITED BY SIZE INTO AU-KEY-OUTPUT
+               MOVE 0 TO AU-RETURN-CODE
+               PERFORM L900-WRITE-AUDIT
+           END-IF.
+       B0100-EXIT.
+           EXIT.
+
+       B0200-LOG-EXCEPTION.
+           ADD 1 TO WS-EXCEPT-COUNT.
+           MOVE WS-PAIR-COUNT TO WS-PAIR-COUNT-DISP.
+           MOVE SPACES TO EXCEPTION-REC.
+           STRING "RECORD " WS-PAIR-COUNT-DISP
+                  " SKIPPED - ZERO DIVISOR - DIVIDEND=" PAIR-DIVIDEND
+                  " DIVISOR=" PAIR-DIVISOR
+               DELIMITED BY SIZE INTO EXCEPTION-REC.
+           WRITE EXCEPTION-REC.
+
+           MOVE SPACES TO AU-KEY-INPUT.
+           STRING "DIVIDEND=" PAIR-DIVIDEND
+                  " DIVISOR=" PAIR-DIVISOR
+               DELIMITED BY SIZE INTO AU-KEY-INPUT.
+           MOVE "ZERO DIVISOR - SKIPPED" TO AU-KEY-OUTPUT.
+           MOVE 90 TO AU-RETURN-CODE.
+           PERFORM L900-WRITE-AUDIT.
+       B0200-EXIT.
+           EXIT.
+
+       P0300-APPLY-SCALE.
+      *    Carries WS-RESULT out to WS-DEC-PLACES decimal places,
+      *    either ROUNDED or truncated per WS-ROUND-SW, so an
+      *    allocation run can be told exactly how much precision to
+      *    keep instead of always taking whatever COMP-3 leaves us.
+      *    ROUNDED goes through COMPUTE ... ROUNDED against a scaled
+      *    integer intermediate rather than the old hand-rolled
+      *    "+0.5 then INTEGER-PART" formula - that formula rounds
+      *    toward positive infinity, which is wrong for a negative
+      *    result (e.g. -32.5 needs to round to -33, away from zero,
+      *    not up to -32).  WS-REMAINDER is no longer scaled here;
+      *    see P0310-RECALC-REMAINDER.
+           COMPUTE WS-SCALE-FACTOR = WS-POWER-VALUE(WS-DEC-PLACES + 1).
+           IF WS-ROUND-DIVIDE
+               COMPUTE WS-SCALE-TEMP-RESULT ROUNDED =
+                   WS-RESULT * WS-SCALE-FACTOR
+               COMPUTE WS-RESULT =
+                   WS-SCALE-TEMP-RESULT / WS-SCALE-FACTOR
+           ELSE
+               COMPUTE WS-RESULT =
+                   FUNCTION INTEGER-PART
+                     (WS-RESULT * WS-SCALE-FACTOR)
+                     / WS-SCALE-FACTOR
+           END-IF.
+       P0300-EXIT.
+           EXIT.
+
+      *    Re-derives WS-REMAINDER from the already-scaled WS-RESULT
+      *    instead of DIVIDE's own REMAINDER (fixed at 4 decimals).
+       P0310-RECALC-REMAINDER.
+           COMPUTE WS-REMAINDER =
+               WS-ACCEPT-1 - (WS-ACCEPT-2 * WS-RESULT).
+       P0310-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    L900-WRITE-AUDIT appends one AUDITLOG record.  Callers set
+      *    AU-KEY-INPUT, AU-KEY-OUTPUT and AU-RETURN-CODE just before
+      *    performing this, the same way ALLOC's T900-REPORT-RESULT
+      *    is fed by each T1nn check.
+      *----------------------------------------------------------------
+       L900-WRITE-AUDIT.
+           ACCEPT AU-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT AU-RUN-TIME FROM TIME.
+           MOVE "COBADD"     TO AU-PROGRAM-ID.
+           MOVE P1-RUN-ID    TO AU-RUN-ID.
+           WRITE AU-AUDIT-REC.
+       L900-EXIT.
+           EXIT.
