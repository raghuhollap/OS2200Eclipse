@@ -0,0 +1,52 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FLDSPLIT.
+      ******************************************************************
+      *                                                                *
+      *  Generalized fixed-width field splitter.                       *
+      *                                                                *
+      *  Replaces the hand-coded WS-WORD6/WS-WORD4 REDEFINES pattern   *
+      *  that used to live in ALLOC - given a record, a slice width,   *
+      *  and a slice count, this returns the equal-width pieces so a   *
+      *  new fixed-width extract layout no longer means writing a new  *
+      *  REDEFINES (and a new ALLOC-style test program) by hand.       *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-IDX                       PIC 9(02).
+       01  WS-START-POS                 PIC 9(04).
+
+       LINKAGE SECTION.
+       01  LS-RECORD                    PIC X(72).
+       01  LS-SLICE-WIDTH               PIC 9(02).
+       01  LS-SLICE-COUNT               PIC 9(02).
+       01  LS-RECORD-LENGTH             PIC 9(04).
+       COPY FLDPIECES.
+
+      *    LS-RECORD-LENGTH is the caller's actual record size, passed
+      *    in because GnuCOBOL does not check a BY REFERENCE actual's
+      *    real size against LS-RECORD's fixed PIC X(72) - without a
+      *    bounds check here, a slice width/count that runs past a
+      *    caller's real (shorter) record would silently read into
+      *    whatever storage happens to follow it.
+       PROCEDURE DIVISION USING LS-RECORD
+                                LS-SLICE-WIDTH
+                                LS-SLICE-COUNT
+                                LS-RECORD-LENGTH
+                                FS-PIECES.
+       P0000-SPLIT.
+           MOVE SPACES TO FS-PIECES.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > LS-SLICE-COUNT
+                      OR WS-IDX > 20
+               COMPUTE WS-START-POS =
+                   (WS-IDX - 1) * LS-SLICE-WIDTH + 1
+               IF WS-START-POS + LS-SLICE-WIDTH - 1 <= LS-RECORD-LENGTH
+                   MOVE LS-RECORD (WS-START-POS : LS-SLICE-WIDTH)
+                       TO FS-PIECE (WS-IDX)
+               END-IF
+           END-PERFORM.
+           GOBACK.
+       P0000-EXIT.
+           EXIT.
