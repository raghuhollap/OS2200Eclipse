@@ -8,22 +8,66 @@
        SPECIAL-NAMES.
            PRINTER IS PRINTER
            CONSOLE IS CONSOLE.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LAYOUT-FILE ASSIGN TO "ALLOCLAY"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LAYOUT-STATUS.
+           SELECT TESTDATA-FILE ASSIGN TO "ALLOCDAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TESTDATA-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "ALLOCRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "ALLOCCKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  LAYOUT-FILE.
+       01  LAYOUT-REC.
+           03  LAY-FIELD-NAME            PIC X(15).
+           03  LAY-PIC-DIGITS            PIC 9(02).
+           03  LAY-PIC-DECIMALS          PIC 9(02).
+           03  LAY-USAGE                 PIC X(01).
+      *        D = DISPLAY, C = COMP, P = COMP-3, J = DISP-2
+           03  LAY-SIGNED                PIC X(01).
+      *        Y = signed field, N = unsigned field
+
+       FD  TESTDATA-FILE.
+       01  TESTDATA-REC.
+           03  DAT-FIELD-NAME            PIC X(15).
+           03  DAT-VALUE                 PIC S9(18).
+           03  DAT-DECIMALS              PIC 9(02).
+
+       FD  REPORT-FILE.
+       01  REPORT-REC                    PIC X(132).
+
+       FD  CHECKPOINT-FILE.
+       COPY CHKPTREC.
+
+       FD  AUDIT-FILE.
+       COPY AUDITREC.
+
        WORKING-STORAGE SECTION.
-       01  WS-WORD                          PIC 1(36).
-       01  WS-WORD6 REDEFINES WS-WORD.
-           03 WS-S1                         PIC 1(6).
-           03 WS-S2                         PIC 1(6).
-           03 WS-S3                         PIC 1(6).
-           03 WS-S4                         PIC 1(6).
-           03 WS-S5                         PIC 1(6).
-           03 WS-S6                         PIC 1(6).
-       01  WS-WORD4 REDEFINES WS-WORD.
-           03 WS-Q1                         PIC 1(9).
-           03 WS-Q2                         PIC 1(9).
-           03 WS-Q3                         PIC 1(9).
-           03 WS-Q4                         PIC 1(9).
+      *----------------------------------------------------------------
+      *    WS-WORD used to carry two hand-coded REDEFINES (six 6-byte
+      *    slices, four 9-byte slices) for splitting a 36-byte legacy
+      *    extract record. That is now handled by the general-purpose
+      *    FLDSPLIT utility (see C000-SPLIT-DEMO below), which takes
+      *    any record/width/count instead of a new REDEFINES per
+      *    extract format.
+      *----------------------------------------------------------------
+       01  WS-WORD                          PIC X(36).
+       COPY FLDPIECES.
+       01  WS-SPLIT-WIDTH                   PIC 9(02).
+       01  WS-SPLIT-COUNT                   PIC 9(02).
+       01  WS-SPLIT-RECLEN                  PIC 9(04) VALUE 36.
+       01  WS-IDX                           PIC 9(02).
        01  WS-TEST.
                05  TEST-COMP1           PIC  9(01)  COMP.
                05  TEST-COMP2           PIC  9(02)  COMP.
@@ -47,41 +91,900 @@
            03  WS-FLD1J                 PIC X(1) USAGE DISP-2.
            03  WS-FLD2J                 PIC X(2) USAGE DISP-2.
            03  WS-FLD3J                 PIC X(5) USAGE DISP-2.
-       01  WS-DISP.
-           03  WS-FLD1                  PIC X(1).
-           03  WS-FLD2                  PIC X(2).
-           03  WS-FLD3                  PIC X(5).
-           03  WS-GRP1.
-             05  WS-FLD4                PIC 9(2).
-             05  WS-FLD5                PIC X(10).
+
+      *    Data-driven field-layout validator working storage.
+      *    LAYOUT-FILE/TESTDATA-FILE are read in lockstep, one field
+      *    definition and its test value per pair of records.
+       01  WS-LAYOUT-STATUS                 PIC X(02).
+           88  WS-LAYOUT-OK                 VALUE "00".
+           88  WS-LAYOUT-EOF                VALUE "10".
+       01  WS-TESTDATA-STATUS               PIC X(02).
+           88  WS-TESTDATA-OK               VALUE "00".
+       01  WS-VALIDATE-EOF-SW                PIC X(01) VALUE "N".
+           88  WS-VALIDATE-DONE               VALUE "Y".
+       01  WS-FIELD-COUNT                    PIC 9(04) VALUE ZERO.
+
+       01  WS-CHECKPOINT-STATUS              PIC X(02).
+           88  WS-CHECKPOINT-OK              VALUE "00".
+       01  WS-RESTART-FROM                   PIC 9(06) VALUE ZERO.
+       01  WS-CKPT-EOF-SW                    PIC X(01) VALUE "N".
+           88  WS-CKPT-EOF                   VALUE "Y".
+       01  WS-ALREADY-DONE-SW                PIC X(01) VALUE "N".
+           88  WS-ALREADY-DONE               VALUE "Y".
+       COPY P1RUN.
+
+       01  WS-AUDIT-STATUS                   PIC X(02).
+           88  WS-AUDIT-OK                   VALUE "00".
+
+       01  WS-POWER-OF-TEN-TBL.
+           05  FILLER   PIC 9(18) VALUE 1.
+           05  FILLER   PIC 9(18) VALUE 10.
+           05  FILLER   PIC 9(18) VALUE 100.
+           05  FILLER   PIC 9(18) VALUE 1000.
+           05  FILLER   PIC 9(18) VALUE 10000.
+           05  FILLER   PIC 9(18) VALUE 100000.
+           05  FILLER   PIC 9(18) VALUE 1000000.
+           05  FILLER   PIC 9(18) VALUE 10000000.
+           05  FILLER   PIC 9(18) VALUE 100000000.
+           05  FILLER   PIC 9(18) VALUE 1000000000.
+           05  FILLER   PIC 9(18) VALUE 10000000000.
+           05  FILLER   PIC 9(18) VALUE 100000000000.
+           05  FILLER   PIC 9(18) VALUE 1000000000000.
+           05  FILLER   PIC 9(18) VALUE 10000000000000.
+           05  FILLER   PIC 9(18) VALUE 100000000000000.
+           05  FILLER   PIC 9(18) VALUE 1000000000000000.
+           05  FILLER   PIC 9(18) VALUE 10000000000000000.
+           05  FILLER   PIC 9(18) VALUE 100000000000000000.
+       01  WS-POWER-OF-TEN REDEFINES WS-POWER-OF-TEN-TBL.
+           05  WS-POWER-VALUE               PIC 9(18) OCCURS 18 TIMES.
+
+       01  WS-V-ABS-VALUE                    PIC 9(18).
+       01  WS-V-STORED-VALUE                 PIC 9(18).
+       01  WS-V-LIMIT                        PIC 9(18).
+       01  WS-V-TRUNC-SW                     PIC X(01).
+           88  WS-V-TRUNCATED                VALUE "Y".
+       01  WS-V-OVERFLOW-SW                   PIC X(01).
+           88  WS-V-OVERFLOW                  VALUE "Y".
+       01  WS-V-SIGNWRAP-SW                   PIC X(01).
+           88  WS-V-SIGNWRAP                  VALUE "Y".
+       01  WS-V-DEC-TRUNC-SW                  PIC X(01).
+           88  WS-V-DEC-TRUNCATED              VALUE "Y".
+       01  WS-V-NAME-OK-SW                    PIC X(01).
+           88  WS-V-NAME-OK                    VALUE "Y".
+
+      *    T000 regression suite working storage.
+       01  WS-T-CHECK-BACK                    PIC 9(18).
+       01  WS-T-ACTUAL-BYTES                  PIC 9(04).
+       01  WS-T-EXPECT-BYTES                  PIC 9(04).
+       01  WS-T-DIGITS                        PIC 9(02).
+       01  WS-T-FIELD-NAME                    PIC X(15).
+       01  WS-T-RESULT                        PIC X(04).
+       01  WS-T-TOTAL                         PIC 9(04) VALUE ZERO.
+       01  WS-T-PASS                          PIC 9(04) VALUE ZERO.
+       01  WS-T-FAIL                          PIC 9(04) VALUE ZERO.
+
+      *----------------------------------------------------------------
+      *    Spooled report control - headings, run date/time, paging.
+      *----------------------------------------------------------------
+       01  WS-REPORT-STATUS                   PIC X(02).
+           88  WS-REPORT-OK                   VALUE "00".
+       01  WS-RUN-DATE                        PIC 9(08).
+       01  WS-RUN-DATE-X REDEFINES WS-RUN-DATE.
+           03  WS-RUN-YYYY                    PIC 9(04).
+           03  WS-RUN-MM                      PIC 9(02).
+           03  WS-RUN-DD                      PIC 9(02).
+       01  WS-RUN-TIME                        PIC 9(08).
+       01  WS-RUN-TIME-X REDEFINES WS-RUN-TIME.
+           03  WS-RUN-HH                      PIC 9(02).
+           03  WS-RUN-MN                      PIC 9(02).
+           03  WS-RUN-SS                      PIC 9(02).
+           03  WS-RUN-HS                      PIC 9(02).
+       01  WS-RUN-HHMMSS                      PIC 9(06).
+       01  WS-LINE-COUNT                      PIC 9(02) VALUE 99.
+       01  WS-PAGE-NUM                        PIC 9(04) VALUE ZERO.
+       01  WS-PAGE-NUM-DISP                   PIC ZZZ9.
+       01  WS-LINES-PER-PAGE                  PIC 9(02) VALUE 40.
+
+       01  WS-HEADING-1.
+           05  FILLER           PIC X(18) VALUE "ALLOC FIELD-SIZE".
+           05  FILLER           PIC X(18) VALUE "VALIDATION REPORT".
+           05  FILLER           PIC X(06) VALUE "PAGE ".
+           05  HDG1-PAGE-NUM    PIC ZZZ9.
+       01  WS-HEADING-2.
+           05  FILLER                PIC X(10) VALUE "RUN DATE: ".
+           05  HDG2-RUN-DATE         PIC 9999/99/99.
+           05  FILLER                PIC X(05) VALUE SPACE.
+           05  FILLER                PIC X(10) VALUE "RUN TIME: ".
+           05  HDG2-RUN-TIME         PIC 99B99B99.
+       01  WS-HEADING-3.
+           05  FILLER                PIC X(132) VALUE
+               "FIELD           DIGITS USAGE VALUE                STO
+      -            "RED               TRUNC OVERFLOW SIGN-WRAP DEC-TR
+      -            "UNC NAME-OK".
+
+       01  WS-REPORT-LINE-TEXT                PIC X(120).
 
        PROCEDURE DIVISION.
 
        A000-CONTROL.
-           display "start alloc" upon printer.
-           move 1 to test-comp1.
-           move 1 to test-comp2.
-           move 1 to test-comp3.
-           move 1 to test-comp4.
-           move 1 to test-comp5.
-           move 1 to test-comp6.
-           move 1 to test-comp7.
-           move 1 to test-comp8.
-           move 1 to test-comp9.
-           move 1 to test-comp10.
-           move 1 to test-comp11.
-           move 1 to test-comp12.
-           move 1 to test-comp13.
-           move 1 to test-comp14.
-           move 1 to test-comp15.
-           move 1 to test-comp16.
-           move 1 to test-comp17.
-           move 1 to test-comp18.
-           MOVE "A" TO WS-FLD1.
-           MOVE "A" TO WS-FLD2.
-           MOVE "A" TO WS-FLD3.
-           display "WS-FLD1: " WS-FLD1 upon printer.
-
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           PERFORM A005-INIT-RUN-CONTROL.
+           OPEN EXTEND AUDIT-FILE.
+           IF NOT WS-AUDIT-OK
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           PERFORM B000-VALIDATE-LAYOUT.
+           PERFORM C000-SPLIT-DEMO.
+           PERFORM T000-COMP-SUITE.
+           CLOSE REPORT-FILE.
+           CLOSE AUDIT-FILE.
+           STOP RUN.
 
        END-PARA.
-                  STOP RUN.
\ No newline at end of file
+           EXIT.
+
+      *    P1-RUN-ID is today's run date, so checkpoints are scoped
+      *    to today's validation run rather than to ALLOC in general.
+       A005-INIT-RUN-CONTROL.
+           MOVE WS-RUN-DATE        TO P1-RUN-ID.
+           SET P1-ENV-PRODUCTION   TO TRUE.
+           SET P1-RESTART-NO       TO TRUE.
+       A005-EXIT.
+           EXIT.
+
+      *    Reads one layout row and its matching test-data row, then
+      *    reports whether the value fits, truncates, overflows the
+      *    declared digit count, or sign-wraps against the declared
+      *    usage.
+       B000-VALIDATE-LAYOUT.
+           PERFORM K000-READ-CHECKPOINT.
+
+           IF WS-RESTART-FROM > ZERO
+               OPEN EXTEND REPORT-FILE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+           END-IF.
+
+           IF WS-RESTART-FROM = ZERO
+               MOVE "START ALLOC" TO WS-REPORT-LINE-TEXT
+               PERFORM R100-WRITE-LINE
+           END-IF.
+
+           IF WS-ALREADY-DONE
+               PERFORM B090-LOG-ALREADY-DONE
+           ELSE
+               OPEN INPUT LAYOUT-FILE
+                          TESTDATA-FILE
+
+               IF NOT WS-LAYOUT-OK OR NOT WS-TESTDATA-OK
+                   MOVE "ALLOC: no ALLOCLAY/ALLOCDAT input"
+                       TO WS-REPORT-LINE-TEXT
+                   PERFORM R100-WRITE-LINE
+               ELSE
+                   IF WS-RESTART-FROM > ZERO
+                       OPEN EXTEND CHECKPOINT-FILE
+                   ELSE
+                       OPEN OUTPUT CHECKPOINT-FILE
+                   END-IF
+
+                   PERFORM UNTIL WS-VALIDATE-DONE
+                       READ LAYOUT-FILE
+                           AT END
+                               MOVE "Y" TO WS-VALIDATE-EOF-SW
+                           NOT AT END
+                               READ TESTDATA-FILE
+                                   AT END
+                                     MOVE "Y" TO WS-VALIDATE-EOF-SW
+                                   NOT AT END
+                                     ADD 1 TO WS-FIELD-COUNT
+                                     IF WS-FIELD-COUNT > WS-RESTART-FROM
+                                         PERFORM B100-VALIDATE-FIELD
+                                         PERFORM K100-WRITE-CHECKPOINT
+                                     END-IF
+                               END-READ
+                       END-READ
+                   END-PERFORM
+
+                   PERFORM K150-MARK-RUN-COMPLETE
+
+                   CLOSE CHECKPOINT-FILE
+               END-IF
+
+               CLOSE LAYOUT-FILE
+                     TESTDATA-FILE
+           END-IF.
+       B000-EXIT.
+           EXIT.
+
+      *    Logs a "restart skipped" audit entry when today's run id
+      *    already has a COMPLETE checkpoint row, instead of resetting
+      *    WS-RESTART-FROM back to ZERO and reprocessing every field.
+       B090-LOG-ALREADY-DONE.
+           MOVE "RESTART" TO AU-KEY-INPUT.
+           MOVE "SKIPPED - ALREADY COMPLETE" TO AU-KEY-OUTPUT.
+           MOVE 0 TO AU-RETURN-CODE.
+           PERFORM L900-WRITE-AUDIT.
+       B090-EXIT.
+           EXIT.
+
+      *    Finds the last field number ALLOC finished validating on a
+      *    prior run for today's P1-RUN-ID, so the loop can skip it.
+       K000-READ-CHECKPOINT.
+           MOVE ZERO TO WS-RESTART-FROM.
+           MOVE "N" TO WS-ALREADY-DONE-SW.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-OK
+               PERFORM UNTIL WS-CKPT-EOF
+                   READ CHECKPOINT-FILE
+                       AT END
+                           MOVE "Y" TO WS-CKPT-EOF-SW
+                       NOT AT END
+                           IF CK-PROGRAM-ID = "ALLOC"
+                              AND CK-RUN-ID = P1-RUN-ID
+                               SET P1-RESTART-YES TO TRUE
+                               IF CK-STEP-COMPLETE
+                                   SET WS-ALREADY-DONE TO TRUE
+                               ELSE
+                                   MOVE CK-LAST-RECORD-NO
+                                       TO WS-RESTART-FROM
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       K000-EXIT.
+           EXIT.
+
+       K100-WRITE-CHECKPOINT.
+           MOVE "ALLOC"        TO CK-PROGRAM-ID.
+           MOVE P1-RUN-ID      TO CK-RUN-ID.
+           MOVE WS-FIELD-COUNT TO CK-LAST-RECORD-NO.
+           SET CK-STEP-IN-PROGRESS TO TRUE.
+           WRITE CK-CHECKPOINT-REC.
+       K100-EXIT.
+           EXIT.
+
+      *    Marks today's run id complete once LAYOUT-FILE is exhausted.
+       K150-MARK-RUN-COMPLETE.
+           MOVE "ALLOC"        TO CK-PROGRAM-ID.
+           MOVE P1-RUN-ID      TO CK-RUN-ID.
+           MOVE WS-FIELD-COUNT TO CK-LAST-RECORD-NO.
+           SET CK-STEP-COMPLETE TO TRUE.
+           WRITE CK-CHECKPOINT-REC.
+       K150-EXIT.
+           EXIT.
+
+       B100-VALIDATE-FIELD.
+           MOVE "N" TO WS-V-TRUNC-SW.
+           MOVE "N" TO WS-V-OVERFLOW-SW.
+           MOVE "N" TO WS-V-SIGNWRAP-SW.
+           MOVE "N" TO WS-V-DEC-TRUNC-SW.
+
+           IF DAT-FIELD-NAME = LAY-FIELD-NAME
+               MOVE "Y" TO WS-V-NAME-OK-SW
+           ELSE
+               MOVE "N" TO WS-V-NAME-OK-SW
+           END-IF.
+
+           IF DAT-DECIMALS > LAY-PIC-DECIMALS
+               MOVE "Y" TO WS-V-DEC-TRUNC-SW
+           END-IF.
+
+           IF DAT-VALUE < 0
+               COMPUTE WS-V-ABS-VALUE = DAT-VALUE * -1
+           ELSE
+               MOVE DAT-VALUE TO WS-V-ABS-VALUE
+           END-IF.
+
+           IF LAY-PIC-DIGITS >= 18
+      *        Test values themselves top out at 18 digits (PIC
+      *        S9(18)), so an 18-digit-or-wider target field can
+      *        never overflow inside this harness.
+               MOVE WS-V-ABS-VALUE TO WS-V-STORED-VALUE
+           ELSE
+               COMPUTE WS-V-LIMIT =
+                   WS-POWER-VALUE(LAY-PIC-DIGITS + 1)
+               IF WS-V-ABS-VALUE >= WS-V-LIMIT
+                   MOVE "Y" TO WS-V-OVERFLOW-SW
+                   MOVE "Y" TO WS-V-TRUNC-SW
+                   COMPUTE WS-V-STORED-VALUE =
+                       FUNCTION MOD(WS-V-ABS-VALUE, WS-V-LIMIT)
+               ELSE
+                   MOVE WS-V-ABS-VALUE TO WS-V-STORED-VALUE
+               END-IF
+           END-IF.
+
+      *    LAY-USAGE drives whether a sign-wrap check even applies:
+      *    D/C/P (DISPLAY/COMP/COMP-3) are signed numeric storage, so a
+      *    negative value in an unsigned field genuinely wraps.  J
+      *    (DISP-2) fields in this shop are alphanumeric, not signed
+      *    numeric storage, so sign-wrap cannot occur; anything else is
+      *    an invalid usage code and gets flagged rather than tested.
+           EVALUATE LAY-USAGE
+               WHEN "D"
+               WHEN "C"
+               WHEN "P"
+                   IF DAT-VALUE < 0 AND LAY-SIGNED = "N"
+                       MOVE "Y" TO WS-V-SIGNWRAP-SW
+                   END-IF
+               WHEN "J"
+                   CONTINUE
+               WHEN OTHER
+                   MOVE "Y" TO WS-V-SIGNWRAP-SW
+           END-EVALUATE.
+
+           MOVE SPACES TO WS-REPORT-LINE-TEXT.
+           STRING LAY-FIELD-NAME       " "
+                  LAY-PIC-DIGITS        "     "
+                  LAY-USAGE             "     "
+                  DAT-VALUE             " "
+                  WS-V-STORED-VALUE     " "
+                  WS-V-TRUNC-SW         "     "
+                  WS-V-OVERFLOW-SW      "        "
+                  WS-V-SIGNWRAP-SW      "     "
+                  WS-V-DEC-TRUNC-SW     "     "
+                  WS-V-NAME-OK-SW
+               DELIMITED BY SIZE INTO WS-REPORT-LINE-TEXT.
+           PERFORM R100-WRITE-LINE.
+
+           MOVE LAY-FIELD-NAME TO AU-KEY-INPUT.
+           MOVE SPACES TO AU-KEY-OUTPUT.
+           STRING "STORED=" WS-V-STORED-VALUE
+                  " TRUNC=" WS-V-TRUNC-SW
+                  " OVFL="  WS-V-OVERFLOW-SW
+                  " SGNWRP=" WS-V-SIGNWRAP-SW
+                  " DECTR=" WS-V-DEC-TRUNC-SW
+               DELIMITED BY SIZE INTO AU-KEY-OUTPUT.
+           MOVE 0 TO AU-RETURN-CODE.
+           IF WS-V-OVERFLOW OR WS-V-SIGNWRAP OR WS-V-DEC-TRUNCATED
+                   OR NOT WS-V-NAME-OK
+               MOVE 90 TO AU-RETURN-CODE
+           END-IF.
+           PERFORM L900-WRITE-AUDIT.
+       B100-EXIT.
+           EXIT.
+
+      *    Appends one AUDITLOG record; callers set AU-KEY-INPUT,
+      *    AU-KEY-OUTPUT and AU-RETURN-CODE just before performing this.
+       L900-WRITE-AUDIT.
+           MOVE WS-RUN-DATE  TO AU-RUN-DATE.
+           MOVE WS-RUN-TIME  TO AU-RUN-TIME.
+           MOVE "ALLOC"      TO AU-PROGRAM-ID.
+           MOVE P1-RUN-ID    TO AU-RUN-ID.
+           WRITE AU-AUDIT-REC.
+       L900-EXIT.
+           EXIT.
+
+      *    Writes one detail line, printing the heading block at the
+      *    top of every page.
+       R100-WRITE-LINE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM R200-WRITE-HEADING
+           END-IF.
+           MOVE WS-REPORT-LINE-TEXT TO REPORT-REC.
+           WRITE REPORT-REC.
+           ADD 1 TO WS-LINE-COUNT.
+       R100-EXIT.
+           EXIT.
+
+      *    Exercises FLDSPLIT against the same 36-byte record the old
+      *    WS-WORD6/WS-WORD4 REDEFINES used to carry.
+       C000-SPLIT-DEMO.
+           MOVE "ABCDEFGHIJKLMNOPQRSTUVWXYZ0123456789" TO WS-WORD.
+
+           MOVE 6 TO WS-SPLIT-WIDTH.
+           MOVE 6 TO WS-SPLIT-COUNT.
+           CALL "FLDSPLIT" USING WS-WORD WS-SPLIT-WIDTH
+                                  WS-SPLIT-COUNT WS-SPLIT-RECLEN
+                                  FS-PIECES.
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 6
+               MOVE SPACES TO WS-REPORT-LINE-TEXT
+               STRING "SPLIT6 PIECE " WS-IDX ": " FS-PIECE (WS-IDX)
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE-TEXT
+               PERFORM R100-WRITE-LINE
+           END-PERFORM.
+
+           MOVE 9 TO WS-SPLIT-WIDTH.
+           MOVE 4 TO WS-SPLIT-COUNT.
+           CALL "FLDSPLIT" USING WS-WORD WS-SPLIT-WIDTH
+                                  WS-SPLIT-COUNT WS-SPLIT-RECLEN
+                                  FS-PIECES.
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 4
+               MOVE SPACES TO WS-REPORT-LINE-TEXT
+               STRING "SPLIT4 PIECE " WS-IDX ": " FS-PIECE (WS-IDX)
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE-TEXT
+               PERFORM R100-WRITE-LINE
+           END-PERFORM.
+       C000-EXIT.
+           EXIT.
+
+       R200-WRITE-HEADING.
+           ADD 1 TO WS-PAGE-NUM.
+           MOVE WS-PAGE-NUM TO HDG1-PAGE-NUM.
+           MOVE WS-HEADING-1 TO REPORT-REC.
+           WRITE REPORT-REC.
+
+           MOVE WS-RUN-DATE TO HDG2-RUN-DATE.
+           STRING WS-RUN-HH WS-RUN-MN WS-RUN-SS
+               DELIMITED BY SIZE INTO WS-RUN-HHMMSS.
+           MOVE WS-RUN-HHMMSS TO HDG2-RUN-TIME.
+           MOVE WS-HEADING-2 TO REPORT-REC.
+           WRITE REPORT-REC.
+
+           MOVE WS-HEADING-3 TO REPORT-REC.
+           WRITE REPORT-REC.
+
+           MOVE SPACES TO REPORT-REC.
+           WRITE REPORT-REC.
+
+           MOVE ZERO TO WS-LINE-COUNT.
+       R200-EXIT.
+           EXIT.
+
+      *    Drives the automated pass/fail regression suite: one check
+      *    per WS-TEST COMP field and per WS-DISP-2 field, then a
+      *    summary line.
+       T000-COMP-SUITE.
+           MOVE ZERO TO WS-T-TOTAL.
+           MOVE ZERO TO WS-T-PASS.
+           MOVE ZERO TO WS-T-FAIL.
+
+           PERFORM T101-CHECK-COMP1.
+           PERFORM T102-CHECK-COMP2.
+           PERFORM T103-CHECK-COMP3.
+           PERFORM T104-CHECK-COMP4.
+           PERFORM T105-CHECK-COMP5.
+           PERFORM T106-CHECK-COMP6.
+           PERFORM T107-CHECK-COMP7.
+           PERFORM T108-CHECK-COMP8.
+           PERFORM T109-CHECK-COMP9.
+           PERFORM T110-CHECK-COMP10.
+           PERFORM T111-CHECK-COMP11.
+           PERFORM T112-CHECK-COMP12.
+           PERFORM T113-CHECK-COMP13.
+           PERFORM T114-CHECK-COMP14.
+           PERFORM T115-CHECK-COMP15.
+           PERFORM T116-CHECK-COMP16.
+           PERFORM T117-CHECK-COMP17.
+           PERFORM T118-CHECK-COMP18.
+           PERFORM T191-CHECK-DISP2-1.
+           PERFORM T192-CHECK-DISP2-2.
+           PERFORM T193-CHECK-DISP2-3.
+
+           MOVE SPACES TO WS-REPORT-LINE-TEXT.
+           STRING "COMP/DISP-2 SUITE: " WS-T-TOTAL " RUN, "
+                  WS-T-PASS " PASSED, " WS-T-FAIL " FAILED"
+               DELIMITED BY SIZE INTO WS-REPORT-LINE-TEXT.
+           PERFORM R100-WRITE-LINE.
+       T000-EXIT.
+           EXIT.
+
+       T900-REPORT-RESULT.
+           MOVE SPACES TO WS-REPORT-LINE-TEXT.
+           STRING WS-T-FIELD-NAME    " "
+                  WS-T-DIGITS         " DIGITS EXPECT "
+                  WS-T-EXPECT-BYTES   " BYTES ACTUAL "
+                  WS-T-ACTUAL-BYTES   " BYTES - "
+                  WS-T-RESULT
+               DELIMITED BY SIZE INTO WS-REPORT-LINE-TEXT.
+           PERFORM R100-WRITE-LINE.
+       T900-EXIT.
+           EXIT.
+
+       T101-CHECK-COMP1.
+           MOVE 9 TO TEST-COMP1.
+           MOVE TEST-COMP1 TO WS-T-CHECK-BACK.
+           MOVE LENGTH OF TEST-COMP1 TO WS-T-ACTUAL-BYTES.
+           ADD 1 TO WS-T-TOTAL.
+           IF WS-T-ACTUAL-BYTES = 2
+                   AND WS-T-CHECK-BACK = 9
+               ADD 1 TO WS-T-PASS
+               MOVE "PASS" TO WS-T-RESULT
+           ELSE
+               ADD 1 TO WS-T-FAIL
+               MOVE "FAIL" TO WS-T-RESULT
+           END-IF.
+           MOVE "TEST-COMP1" TO WS-T-FIELD-NAME.
+           MOVE 1 TO WS-T-DIGITS.
+           MOVE 2 TO WS-T-EXPECT-BYTES.
+           PERFORM T900-REPORT-RESULT.
+       T101-EXIT.
+           EXIT.
+
+       T102-CHECK-COMP2.
+           MOVE 99 TO TEST-COMP2.
+           MOVE TEST-COMP2 TO WS-T-CHECK-BACK.
+           MOVE LENGTH OF TEST-COMP2 TO WS-T-ACTUAL-BYTES.
+           ADD 1 TO WS-T-TOTAL.
+           IF WS-T-ACTUAL-BYTES = 2
+                   AND WS-T-CHECK-BACK = 99
+               ADD 1 TO WS-T-PASS
+               MOVE "PASS" TO WS-T-RESULT
+           ELSE
+               ADD 1 TO WS-T-FAIL
+               MOVE "FAIL" TO WS-T-RESULT
+           END-IF.
+           MOVE "TEST-COMP2" TO WS-T-FIELD-NAME.
+           MOVE 2 TO WS-T-DIGITS.
+           MOVE 2 TO WS-T-EXPECT-BYTES.
+           PERFORM T900-REPORT-RESULT.
+       T102-EXIT.
+           EXIT.
+
+       T103-CHECK-COMP3.
+           MOVE 999 TO TEST-COMP3.
+           MOVE TEST-COMP3 TO WS-T-CHECK-BACK.
+           MOVE LENGTH OF TEST-COMP3 TO WS-T-ACTUAL-BYTES.
+           ADD 1 TO WS-T-TOTAL.
+           IF WS-T-ACTUAL-BYTES = 2
+                   AND WS-T-CHECK-BACK = 999
+               ADD 1 TO WS-T-PASS
+               MOVE "PASS" TO WS-T-RESULT
+           ELSE
+               ADD 1 TO WS-T-FAIL
+               MOVE "FAIL" TO WS-T-RESULT
+           END-IF.
+           MOVE "TEST-COMP3" TO WS-T-FIELD-NAME.
+           MOVE 3 TO WS-T-DIGITS.
+           MOVE 2 TO WS-T-EXPECT-BYTES.
+           PERFORM T900-REPORT-RESULT.
+       T103-EXIT.
+           EXIT.
+
+       T104-CHECK-COMP4.
+           MOVE 9999 TO TEST-COMP4.
+           MOVE TEST-COMP4 TO WS-T-CHECK-BACK.
+           MOVE LENGTH OF TEST-COMP4 TO WS-T-ACTUAL-BYTES.
+           ADD 1 TO WS-T-TOTAL.
+           IF WS-T-ACTUAL-BYTES = 2
+                   AND WS-T-CHECK-BACK = 9999
+               ADD 1 TO WS-T-PASS
+               MOVE "PASS" TO WS-T-RESULT
+           ELSE
+               ADD 1 TO WS-T-FAIL
+               MOVE "FAIL" TO WS-T-RESULT
+           END-IF.
+           MOVE "TEST-COMP4" TO WS-T-FIELD-NAME.
+           MOVE 4 TO WS-T-DIGITS.
+           MOVE 2 TO WS-T-EXPECT-BYTES.
+           PERFORM T900-REPORT-RESULT.
+       T104-EXIT.
+           EXIT.
+
+       T105-CHECK-COMP5.
+           MOVE 99999 TO TEST-COMP5.
+           MOVE TEST-COMP5 TO WS-T-CHECK-BACK.
+           MOVE LENGTH OF TEST-COMP5 TO WS-T-ACTUAL-BYTES.
+           ADD 1 TO WS-T-TOTAL.
+           IF WS-T-ACTUAL-BYTES = 4
+                   AND WS-T-CHECK-BACK = 99999
+               ADD 1 TO WS-T-PASS
+               MOVE "PASS" TO WS-T-RESULT
+           ELSE
+               ADD 1 TO WS-T-FAIL
+               MOVE "FAIL" TO WS-T-RESULT
+           END-IF.
+           MOVE "TEST-COMP5" TO WS-T-FIELD-NAME.
+           MOVE 5 TO WS-T-DIGITS.
+           MOVE 4 TO WS-T-EXPECT-BYTES.
+           PERFORM T900-REPORT-RESULT.
+       T105-EXIT.
+           EXIT.
+
+       T106-CHECK-COMP6.
+           MOVE 999999 TO TEST-COMP6.
+           MOVE TEST-COMP6 TO WS-T-CHECK-BACK.
+           MOVE LENGTH OF TEST-COMP6 TO WS-T-ACTUAL-BYTES.
+           ADD 1 TO WS-T-TOTAL.
+           IF WS-T-ACTUAL-BYTES = 4
+                   AND WS-T-CHECK-BACK = 999999
+               ADD 1 TO WS-T-PASS
+               MOVE "PASS" TO WS-T-RESULT
+           ELSE
+               ADD 1 TO WS-T-FAIL
+               MOVE "FAIL" TO WS-T-RESULT
+           END-IF.
+           MOVE "TEST-COMP6" TO WS-T-FIELD-NAME.
+           MOVE 6 TO WS-T-DIGITS.
+           MOVE 4 TO WS-T-EXPECT-BYTES.
+           PERFORM T900-REPORT-RESULT.
+       T106-EXIT.
+           EXIT.
+
+       T107-CHECK-COMP7.
+           MOVE 9999999 TO TEST-COMP7.
+           MOVE TEST-COMP7 TO WS-T-CHECK-BACK.
+           MOVE LENGTH OF TEST-COMP7 TO WS-T-ACTUAL-BYTES.
+           ADD 1 TO WS-T-TOTAL.
+           IF WS-T-ACTUAL-BYTES = 4
+                   AND WS-T-CHECK-BACK = 9999999
+               ADD 1 TO WS-T-PASS
+               MOVE "PASS" TO WS-T-RESULT
+           ELSE
+               ADD 1 TO WS-T-FAIL
+               MOVE "FAIL" TO WS-T-RESULT
+           END-IF.
+           MOVE "TEST-COMP7" TO WS-T-FIELD-NAME.
+           MOVE 7 TO WS-T-DIGITS.
+           MOVE 4 TO WS-T-EXPECT-BYTES.
+           PERFORM T900-REPORT-RESULT.
+       T107-EXIT.
+           EXIT.
+
+       T108-CHECK-COMP8.
+           MOVE 99999999 TO TEST-COMP8.
+           MOVE TEST-COMP8 TO WS-T-CHECK-BACK.
+           MOVE LENGTH OF TEST-COMP8 TO WS-T-ACTUAL-BYTES.
+           ADD 1 TO WS-T-TOTAL.
+           IF WS-T-ACTUAL-BYTES = 4
+                   AND WS-T-CHECK-BACK = 99999999
+               ADD 1 TO WS-T-PASS
+               MOVE "PASS" TO WS-T-RESULT
+           ELSE
+               ADD 1 TO WS-T-FAIL
+               MOVE "FAIL" TO WS-T-RESULT
+           END-IF.
+           MOVE "TEST-COMP8" TO WS-T-FIELD-NAME.
+           MOVE 8 TO WS-T-DIGITS.
+           MOVE 4 TO WS-T-EXPECT-BYTES.
+           PERFORM T900-REPORT-RESULT.
+       T108-EXIT.
+           EXIT.
+
+       T109-CHECK-COMP9.
+           MOVE 999999999 TO TEST-COMP9.
+           MOVE TEST-COMP9 TO WS-T-CHECK-BACK.
+           MOVE LENGTH OF TEST-COMP9 TO WS-T-ACTUAL-BYTES.
+           ADD 1 TO WS-T-TOTAL.
+           IF WS-T-ACTUAL-BYTES = 4
+                   AND WS-T-CHECK-BACK = 999999999
+               ADD 1 TO WS-T-PASS
+               MOVE "PASS" TO WS-T-RESULT
+           ELSE
+               ADD 1 TO WS-T-FAIL
+               MOVE "FAIL" TO WS-T-RESULT
+           END-IF.
+           MOVE "TEST-COMP9" TO WS-T-FIELD-NAME.
+           MOVE 9 TO WS-T-DIGITS.
+           MOVE 4 TO WS-T-EXPECT-BYTES.
+           PERFORM T900-REPORT-RESULT.
+       T109-EXIT.
+           EXIT.
+
+       T110-CHECK-COMP10.
+           MOVE 9999999999 TO TEST-COMP10.
+           MOVE TEST-COMP10 TO WS-T-CHECK-BACK.
+           MOVE LENGTH OF TEST-COMP10 TO WS-T-ACTUAL-BYTES.
+           ADD 1 TO WS-T-TOTAL.
+           IF WS-T-ACTUAL-BYTES = 8
+                   AND WS-T-CHECK-BACK = 9999999999
+               ADD 1 TO WS-T-PASS
+               MOVE "PASS" TO WS-T-RESULT
+           ELSE
+               ADD 1 TO WS-T-FAIL
+               MOVE "FAIL" TO WS-T-RESULT
+           END-IF.
+           MOVE "TEST-COMP10" TO WS-T-FIELD-NAME.
+           MOVE 10 TO WS-T-DIGITS.
+           MOVE 8 TO WS-T-EXPECT-BYTES.
+           PERFORM T900-REPORT-RESULT.
+       T110-EXIT.
+           EXIT.
+
+       T111-CHECK-COMP11.
+           MOVE 99999999999 TO TEST-COMP11.
+           MOVE TEST-COMP11 TO WS-T-CHECK-BACK.
+           MOVE LENGTH OF TEST-COMP11 TO WS-T-ACTUAL-BYTES.
+           ADD 1 TO WS-T-TOTAL.
+           IF WS-T-ACTUAL-BYTES = 8
+                   AND WS-T-CHECK-BACK = 99999999999
+               ADD 1 TO WS-T-PASS
+               MOVE "PASS" TO WS-T-RESULT
+           ELSE
+               ADD 1 TO WS-T-FAIL
+               MOVE "FAIL" TO WS-T-RESULT
+           END-IF.
+           MOVE "TEST-COMP11" TO WS-T-FIELD-NAME.
+           MOVE 11 TO WS-T-DIGITS.
+           MOVE 8 TO WS-T-EXPECT-BYTES.
+           PERFORM T900-REPORT-RESULT.
+       T111-EXIT.
+           EXIT.
+
+       T112-CHECK-COMP12.
+           MOVE 999999999999 TO TEST-COMP12.
+           MOVE TEST-COMP12 TO WS-T-CHECK-BACK.
+           MOVE LENGTH OF TEST-COMP12 TO WS-T-ACTUAL-BYTES.
+           ADD 1 TO WS-T-TOTAL.
+           IF WS-T-ACTUAL-BYTES = 8
+                   AND WS-T-CHECK-BACK = 999999999999
+               ADD 1 TO WS-T-PASS
+               MOVE "PASS" TO WS-T-RESULT
+           ELSE
+               ADD 1 TO WS-T-FAIL
+               MOVE "FAIL" TO WS-T-RESULT
+           END-IF.
+           MOVE "TEST-COMP12" TO WS-T-FIELD-NAME.
+           MOVE 12 TO WS-T-DIGITS.
+           MOVE 8 TO WS-T-EXPECT-BYTES.
+           PERFORM T900-REPORT-RESULT.
+       T112-EXIT.
+           EXIT.
+
+       T113-CHECK-COMP13.
+           MOVE 9999999999999 TO TEST-COMP13.
+           MOVE TEST-COMP13 TO WS-T-CHECK-BACK.
+           MOVE LENGTH OF TEST-COMP13 TO WS-T-ACTUAL-BYTES.
+           ADD 1 TO WS-T-TOTAL.
+           IF WS-T-ACTUAL-BYTES = 8
+                   AND WS-T-CHECK-BACK = 9999999999999
+               ADD 1 TO WS-T-PASS
+               MOVE "PASS" TO WS-T-RESULT
+           ELSE
+               ADD 1 TO WS-T-FAIL
+               MOVE "FAIL" TO WS-T-RESULT
+           END-IF.
+           MOVE "TEST-COMP13" TO WS-T-FIELD-NAME.
+           MOVE 13 TO WS-T-DIGITS.
+           MOVE 8 TO WS-T-EXPECT-BYTES.
+           PERFORM T900-REPORT-RESULT.
+       T113-EXIT.
+           EXIT.
+
+       T114-CHECK-COMP14.
+           MOVE 99999999999999 TO TEST-COMP14.
+           MOVE TEST-COMP14 TO WS-T-CHECK-BACK.
+           MOVE LENGTH OF TEST-COMP14 TO WS-T-ACTUAL-BYTES.
+           ADD 1 TO WS-T-TOTAL.
+           IF WS-T-ACTUAL-BYTES = 8
+                   AND WS-T-CHECK-BACK = 99999999999999
+               ADD 1 TO WS-T-PASS
+               MOVE "PASS" TO WS-T-RESULT
+           ELSE
+               ADD 1 TO WS-T-FAIL
+               MOVE "FAIL" TO WS-T-RESULT
+           END-IF.
+           MOVE "TEST-COMP14" TO WS-T-FIELD-NAME.
+           MOVE 14 TO WS-T-DIGITS.
+           MOVE 8 TO WS-T-EXPECT-BYTES.
+           PERFORM T900-REPORT-RESULT.
+       T114-EXIT.
+           EXIT.
+
+       T115-CHECK-COMP15.
+           MOVE 999999999999999 TO TEST-COMP15.
+           MOVE TEST-COMP15 TO WS-T-CHECK-BACK.
+           MOVE LENGTH OF TEST-COMP15 TO WS-T-ACTUAL-BYTES.
+           ADD 1 TO WS-T-TOTAL.
+           IF WS-T-ACTUAL-BYTES = 8
+                   AND WS-T-CHECK-BACK = 999999999999999
+               ADD 1 TO WS-T-PASS
+               MOVE "PASS" TO WS-T-RESULT
+           ELSE
+               ADD 1 TO WS-T-FAIL
+               MOVE "FAIL" TO WS-T-RESULT
+           END-IF.
+           MOVE "TEST-COMP15" TO WS-T-FIELD-NAME.
+           MOVE 15 TO WS-T-DIGITS.
+           MOVE 8 TO WS-T-EXPECT-BYTES.
+           PERFORM T900-REPORT-RESULT.
+       T115-EXIT.
+           EXIT.
+
+       T116-CHECK-COMP16.
+           MOVE 9999999999999999 TO TEST-COMP16.
+           MOVE TEST-COMP16 TO WS-T-CHECK-BACK.
+           MOVE LENGTH OF TEST-COMP16 TO WS-T-ACTUAL-BYTES.
+           ADD 1 TO WS-T-TOTAL.
+           IF WS-T-ACTUAL-BYTES = 8
+                   AND WS-T-CHECK-BACK = 9999999999999999
+               ADD 1 TO WS-T-PASS
+               MOVE "PASS" TO WS-T-RESULT
+           ELSE
+               ADD 1 TO WS-T-FAIL
+               MOVE "FAIL" TO WS-T-RESULT
+           END-IF.
+           MOVE "TEST-COMP16" TO WS-T-FIELD-NAME.
+           MOVE 16 TO WS-T-DIGITS.
+           MOVE 8 TO WS-T-EXPECT-BYTES.
+           PERFORM T900-REPORT-RESULT.
+       T116-EXIT.
+           EXIT.
+
+       T117-CHECK-COMP17.
+           MOVE 99999999999999999 TO TEST-COMP17.
+           MOVE TEST-COMP17 TO WS-T-CHECK-BACK.
+           MOVE LENGTH OF TEST-COMP17 TO WS-T-ACTUAL-BYTES.
+           ADD 1 TO WS-T-TOTAL.
+           IF WS-T-ACTUAL-BYTES = 8
+                   AND WS-T-CHECK-BACK = 99999999999999999
+               ADD 1 TO WS-T-PASS
+               MOVE "PASS" TO WS-T-RESULT
+           ELSE
+               ADD 1 TO WS-T-FAIL
+               MOVE "FAIL" TO WS-T-RESULT
+           END-IF.
+           MOVE "TEST-COMP17" TO WS-T-FIELD-NAME.
+           MOVE 17 TO WS-T-DIGITS.
+           MOVE 8 TO WS-T-EXPECT-BYTES.
+           PERFORM T900-REPORT-RESULT.
+       T117-EXIT.
+           EXIT.
+
+       T118-CHECK-COMP18.
+           MOVE 999999999999999999 TO TEST-COMP18.
+           MOVE TEST-COMP18 TO WS-T-CHECK-BACK.
+           MOVE LENGTH OF TEST-COMP18 TO WS-T-ACTUAL-BYTES.
+           ADD 1 TO WS-T-TOTAL.
+           IF WS-T-ACTUAL-BYTES = 8
+                   AND WS-T-CHECK-BACK = 999999999999999999
+               ADD 1 TO WS-T-PASS
+               MOVE "PASS" TO WS-T-RESULT
+           ELSE
+               ADD 1 TO WS-T-FAIL
+               MOVE "FAIL" TO WS-T-RESULT
+           END-IF.
+           MOVE "TEST-COMP18" TO WS-T-FIELD-NAME.
+           MOVE 18 TO WS-T-DIGITS.
+           MOVE 8 TO WS-T-EXPECT-BYTES.
+           PERFORM T900-REPORT-RESULT.
+       T118-EXIT.
+           EXIT.
+       T191-CHECK-DISP2-1.
+           MOVE "1" TO WS-FLD1J.
+           MOVE LENGTH OF WS-FLD1J TO WS-T-ACTUAL-BYTES.
+           ADD 1 TO WS-T-TOTAL.
+           IF WS-T-ACTUAL-BYTES = 1
+                   AND WS-FLD1J = "1"
+               ADD 1 TO WS-T-PASS
+               MOVE "PASS" TO WS-T-RESULT
+           ELSE
+               ADD 1 TO WS-T-FAIL
+               MOVE "FAIL" TO WS-T-RESULT
+           END-IF.
+           MOVE "WS-FLD1J" TO WS-T-FIELD-NAME.
+           MOVE 1 TO WS-T-DIGITS.
+           MOVE 1 TO WS-T-EXPECT-BYTES.
+           PERFORM T900-REPORT-RESULT.
+       T191-EXIT.
+           EXIT.
+
+       T192-CHECK-DISP2-2.
+           MOVE "11" TO WS-FLD2J.
+           MOVE LENGTH OF WS-FLD2J TO WS-T-ACTUAL-BYTES.
+           ADD 1 TO WS-T-TOTAL.
+           IF WS-T-ACTUAL-BYTES = 2
+                   AND WS-FLD2J = "11"
+               ADD 1 TO WS-T-PASS
+               MOVE "PASS" TO WS-T-RESULT
+           ELSE
+               ADD 1 TO WS-T-FAIL
+               MOVE "FAIL" TO WS-T-RESULT
+           END-IF.
+           MOVE "WS-FLD2J" TO WS-T-FIELD-NAME.
+           MOVE 2 TO WS-T-DIGITS.
+           MOVE 2 TO WS-T-EXPECT-BYTES.
+           PERFORM T900-REPORT-RESULT.
+       T192-EXIT.
+           EXIT.
+
+       T193-CHECK-DISP2-3.
+           MOVE "11111" TO WS-FLD3J.
+           MOVE LENGTH OF WS-FLD3J TO WS-T-ACTUAL-BYTES.
+           ADD 1 TO WS-T-TOTAL.
+           IF WS-T-ACTUAL-BYTES = 5
+                   AND WS-FLD3J = "11111"
+               ADD 1 TO WS-T-PASS
+               MOVE "PASS" TO WS-T-RESULT
+           ELSE
+               ADD 1 TO WS-T-FAIL
+               MOVE "FAIL" TO WS-T-RESULT
+           END-IF.
+           MOVE "WS-FLD3J" TO WS-T-FIELD-NAME.
+           MOVE 5 TO WS-T-DIGITS.
+           MOVE 5 TO WS-T-EXPECT-BYTES.
+           PERFORM T900-REPORT-RESULT.
+       T193-EXIT.
+           EXIT.
